@@ -0,0 +1,131 @@
+       program-id. PROJECT9.
+       AUTHOR. JIAZHAO ZHANG.
+
+      * ==========================================================
+      * This program bridges PROJECT1's registration file,
+      * STUDENTFILE.TXT, into PROJECT3's averaging input file,
+      * STUFILE3.TXT. For every student number on STUDENTFILE.TXT
+      * that does not already have a STUFILE3.TXT entry, it writes
+      * a skeleton record: student number populated, name fields
+      * blank pending registrar data entry, every course slot
+      * empty, tuition owed zero. This lets new registrations flow
+      * into the PROJECT3 averaging run without being hand-entered
+      * a second time.
+      * Audit counters are kept for records read and skeleton
+      * records written. These are displayed at the end of the job.
+      * ==========================================================
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STU-FILE-IN
+               ASSIGN TO "C:\COBOL\STUDENTFILE.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STU-NUMBER-OUT
+                   FILE STATUS IS STU-FILE-IN-STATUS.
+           SELECT STU3-FILE-OUT
+               ASSIGN TO "C:\COBOL\STUFILE3.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-NUMBER-IN
+                   FILE STATUS IS STU3-FILE-OUT-STATUS.
+
+       data division.
+       FILE SECTION.
+       FD STU-FILE-IN.
+           COPY STU1FD.
+
+       FD STU3-FILE-OUT.
+           COPY STU3FD.
+
+       working-storage section.
+       01  FLAGS.
+           05  STU-EOF-FLAG    PIC X(1)    VALUE   "N".
+
+       01  FILE-STATUS-WS.
+           05  STU-FILE-IN-STATUS      PIC X(2)    VALUE "00".
+           05  STU3-FILE-OUT-STATUS    PIC X(2)    VALUE "00".
+
+       01  COUNTERS.
+           05  FILLER          PIC X(14)   VALUE "RECORDS READ  ".
+           05  RECORDS-IN-CTR  PIC 9(6)    VALUE ZERO.
+           05  FILLER          PIC X(19)   VALUE "RECORDS WRITTEN  ".
+           05  RECORDS-OUT-CTR PIC 9(6)    VALUE  ZERO.
+
+       procedure division.
+
+       *>Main module for the project.
+       100-CREATE-BRIDGE-FILE.
+           PERFORM 201-INIT-BRIDGE.
+           PERFORM 202-BRIDGE-STU-RECORD
+               UNTIL STU-EOF-FLAG = "Y" OR "y".
+           PERFORM 203-TERM-BRIDGE.
+           STOP RUN.
+
+       *>Initialization:
+       *>Open files, read the first registration record.
+       201-INIT-BRIDGE.
+           PERFORM 701-OPEN-FILES.
+           PERFORM 703-READ-STU-RECORD.
+
+       *>Creation module:
+       *>Write a skeleton STUFILE3.TXT entry for this registration
+       *>record unless one already exists, repeat until the last
+       *>record.
+       202-BRIDGE-STU-RECORD.
+           PERFORM 704-WRITE-SKELETON-RECORD.
+           PERFORM 703-READ-STU-RECORD.
+
+       *>Termination module:
+       *>Display the audit trail, close the files.
+       203-TERM-BRIDGE.
+           PERFORM 707-DISPLAY-AUDIT-COUNTERS.
+           PERFORM 708-CLOSE-FILES.
+
+       *>Open the registration input file and the averaging file
+       *>this run writes skeleton entries into.
+       701-OPEN-FILES.
+           OPEN INPUT STU-FILE-IN.
+           OPEN I-O STU3-FILE-OUT.
+           IF STU3-FILE-OUT-STATUS = "35"
+               OPEN OUTPUT STU3-FILE-OUT
+               CLOSE STU3-FILE-OUT
+               OPEN I-O STU3-FILE-OUT
+           END-IF.
+
+       *>Read the next registration record, add counter every time.
+       703-READ-STU-RECORD.
+           READ STU-FILE-IN NEXT RECORD
+           AT END MOVE "Y" TO STU-EOF-FLAG
+           NOT AT END ADD 1 TO RECORDS-IN-CTR.
+
+       *>Build and write a skeleton STUFILE3.TXT entry for this
+       *>student number. A student number already on STUFILE3.TXT
+       *>(from a prior bridge run or manual entry) is left alone.
+       704-WRITE-SKELETON-RECORD.
+           MOVE SPACES TO STUDENT-RECORD-IN.
+           MOVE STU-NUMBER-OUT TO STUDENT-NUMBER-IN.
+           MOVE SPACES TO STUDENT-LNAME-IN STUDENT-FNAME-IN.
+           MOVE SPACES TO COURSE1-CODE-IN COURSE2-CODE-IN
+                          COURSE3-CODE-IN COURSE4-CODE-IN
+                          COURSE5-CODE-IN COURSE6-CODE-IN.
+           MOVE ZERO TO COURSE1-AVERAGE-IN COURSE2-AVERAGE-IN
+                        COURSE3-AVERAGE-IN COURSE4-AVERAGE-IN
+                        COURSE5-AVERAGE-IN COURSE6-AVERAGE-IN
+                        TUITION-OWED-IN.
+           WRITE STUDENT-RECORD-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO RECORDS-OUT-CTR
+           END-WRITE.
+
+      *Write audit trail to check every record processed
+       707-DISPLAY-AUDIT-COUNTERS.
+           DISPLAY COUNTERS.
+
+      *Close all the files to finish this function.
+       708-CLOSE-FILES.
+           CLOSE STU-FILE-IN STU3-FILE-OUT.
+
+       end program PROJECT9.
