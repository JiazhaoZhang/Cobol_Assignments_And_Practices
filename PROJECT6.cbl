@@ -0,0 +1,146 @@
+       program-id. PROJECT6.
+       AUTHOR. JIAZHAO ZHANG.
+
+      * ==========================================================
+      * This program reads STUFILE3.TXT the same way PROJECT3 does
+      * and prints a per-student tuition statement for every record,
+      * a control total of all TUITION-OWED-IN across the run, and a
+      * called-out list (a separate file, same pattern PROJECT3 uses
+      * for its course-code reject report) of every account whose
+      * balance is over TUITION-THRESHOLD.
+      * Audit counters are kept for records read and detail
+      * records written. These are displayed at the end of the job.
+      * ==========================================================
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-IN
+               ASSIGN TO "C:\COBOL\STUFILE3.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-NUMBER-IN
+                   FILE STATUS IS STUDENT-FILE-IN-STATUS.
+           SELECT BILL-FILE-OUT
+               ASSIGN TO "C:\COBOL\TUITBILL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OVERDUE-FILE-OUT
+               ASSIGN TO "C:\COBOL\TUITOVER.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+       FD STUDENT-FILE-IN.
+           COPY STU3FD.
+
+       FD  BILL-FILE-OUT.
+       01  BILL-RECORD-OUT PIC X(65).
+
+       FD  OVERDUE-FILE-OUT.
+       01  OVERDUE-RECORD-OUT PIC X(65).
+
+       working-storage section.
+       01  STATEMENT-RECORD.
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  STMT-STUDENT-NUMBER PIC 9(9).
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  STMT-LNAME          PIC X(20).
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  STMT-FNAME          PIC X(20).
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  STMT-TUITION-OWED   PIC ZZZZ9.99.
+
+       01  CONTROL-TOTAL-RECORD.
+           05  FILLER              PIC X(21)
+                   VALUE   "TOTAL TUITION OWED: ".
+           05  CT-TOTAL-TUITION    PIC ZZZZZZ9.99.
+
+       01  BILLING-WS.
+           05  TUITION-THRESHOLD   PIC 9(4)V99 VALUE 500.00.
+           05  TOTAL-TUITION-OWED  PIC 9(7)V99 VALUE ZERO.
+
+       01  FLAGS.
+           05  STU-EOF-FLAG    PIC X(1)    VALUE   "N".
+
+       01  FILE-STATUS-WS.
+           05  STUDENT-FILE-IN-STATUS  PIC X(2)    VALUE "00".
+
+       01  COUNTERS.
+           05  FILLER          PIC X(14)   VALUE "RECORDS READ  ".
+           05  RECORDS-IN-CTR  PIC 9(6)    VALUE ZERO.
+           05  FILLER          PIC X(19)   VALUE "RECORDS WRITTEN  ".
+           05  RECORDS-OUT-CTR PIC 9(6)    VALUE  ZERO.
+
+       procedure division.
+
+       *>Main module for the project.
+       100-CREATE-TUITION-BILLING.
+           PERFORM 201-INIT-TUITION-BILLING.
+           PERFORM 202-PROCESS-TUITION-RECORD
+               UNTIL STU-EOF-FLAG = "Y" OR "y".
+           PERFORM 203-TERM-TUITION-BILLING.
+           STOP RUN.
+
+       *>Initialization:
+       *>Open files, read the first record.
+       201-INIT-TUITION-BILLING.
+           PERFORM 701-OPEN-FILES.
+           PERFORM 703-READ-STU-RECORD.
+
+       *>Creation module:
+       *>Write the statement, flag it if over threshold, add to the
+       *>control total, repeat until finish the last record.
+       202-PROCESS-TUITION-RECORD.
+           PERFORM 704-WRITE-STATEMENT.
+           PERFORM 705-CHECK-OVERDUE.
+           ADD TUITION-OWED-IN TO TOTAL-TUITION-OWED.
+           PERFORM 703-READ-STU-RECORD.
+
+       *>Termination module:
+       *>Write the control total, audit trail, close the files.
+       203-TERM-TUITION-BILLING.
+           PERFORM 706-WRITE-CONTROL-TOTAL.
+           PERFORM 707-DISPLAY-AUDIT-COUNTERS.
+           PERFORM 708-CLOSE-FILES.
+
+       *>Open the input and output files
+       701-OPEN-FILES.
+           OPEN INPUT STUDENT-FILE-IN
+                OUTPUT BILL-FILE-OUT
+                OUTPUT OVERDUE-FILE-OUT.
+
+       *>Read the next student record, add counter every time
+       703-READ-STU-RECORD.
+           READ STUDENT-FILE-IN NEXT RECORD
+           AT END MOVE "Y" TO STU-EOF-FLAG
+           NOT AT END ADD 1 TO RECORDS-IN-CTR.
+
+       *>Write this student's tuition statement line.
+       704-WRITE-STATEMENT.
+           MOVE STUDENT-NUMBER-IN  TO STMT-STUDENT-NUMBER.
+           MOVE STUDENT-LNAME-IN   TO STMT-LNAME.
+           MOVE STUDENT-FNAME-IN   TO STMT-FNAME.
+           MOVE TUITION-OWED-IN    TO STMT-TUITION-OWED.
+           WRITE BILL-RECORD-OUT FROM STATEMENT-RECORD.
+           ADD 1 TO RECORDS-OUT-CTR.
+
+       *>Write a matching line to the overdue call-out file when this
+       *>student's balance is over TUITION-THRESHOLD.
+       705-CHECK-OVERDUE.
+           IF TUITION-OWED-IN > TUITION-THRESHOLD
+               WRITE OVERDUE-RECORD-OUT FROM STATEMENT-RECORD
+           END-IF.
+
+       *>Write the run's control total of all tuition owed.
+       706-WRITE-CONTROL-TOTAL.
+           MOVE TOTAL-TUITION-OWED TO CT-TOTAL-TUITION.
+           WRITE BILL-RECORD-OUT FROM CONTROL-TOTAL-RECORD.
+
+      *Write audit trail to check every record processed
+       707-DISPLAY-AUDIT-COUNTERS.
+           DISPLAY COUNTERS.
+
+      *Close all the files to finish this function.
+       708-CLOSE-FILES.
+           CLOSE STUDENT-FILE-IN BILL-FILE-OUT OVERDUE-FILE-OUT.
+
+       end program PROJECT6.
