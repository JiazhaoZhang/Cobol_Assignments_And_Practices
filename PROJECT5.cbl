@@ -0,0 +1,199 @@
+       program-id. PROJECT5.
+       AUTHOR. JIAZHAO ZHANG.
+
+      * ==========================================================
+      * This program reads STUFILE3.TXT the same way PROJECT3 does,
+      * and loads the course name table from CRS-NAME-IN. Instead of
+      * printing one report card per student, it accumulates
+      * per-course-code headcount and total average across every
+      * student on the file, then prints one roster line per course:
+      * code, course name, number of students enrolled, and class
+      * average.
+      * Audit counters are kept for records read and detail
+      * records written. These are displayed at the end of the job.
+      * ==========================================================
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-IN
+               ASSIGN TO "C:\COBOL\STUFILE3.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-NUMBER-IN
+                   FILE STATUS IS STUDENT-FILE-IN-STATUS.
+           SELECT CRS-NAME-IN
+               ASSIGN TO "C:\COBOL\CRSNAMES.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CRSRPT-FILE-OUT
+               ASSIGN TO "C:\COBOL\CRSRPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+       FD STUDENT-FILE-IN.
+           COPY STU3FD.
+
+       FD CRS-NAME-IN.
+           COPY CRSFD.
+
+       FD  CRSRPT-FILE-OUT.
+       01  CRSRPT-RECORD-OUT PIC X(50).
+
+       working-storage section.
+       01  RPT-HEADER.
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  FILLER          PIC X(11)   VALUE   "COURSE CODE".
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  FILLER          PIC X(15)   VALUE   "COURSE NAME".
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  FILLER          PIC X(9)    VALUE   "ENROLLED".
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  FILLER          PIC X(7)    VALUE   "AVERAGE".
+
+       01  RPT-COURSE-RECORD.
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  RPT-COURSE-CODE     PIC X(7).
+           05  FILLER          PIC X(6)    VALUE   SPACES.
+           05  RPT-COURSE-NAME     PIC X(15).
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  RPT-ENROLLED        PIC ZZZ9.
+           05  FILLER          PIC X(5)    VALUE   SPACES.
+           05  RPT-CLASS-AVERAGE   PIC ZZ9.99.
+
+       01  FLAGS.
+           05  STU-EOF-FLAG    PIC X(1)    VALUE   "N".
+           05  CRS-EOF-FLAG    PIC X(1)    VALUE   "N".
+           05  FOUND           PIC X(1)    VALUE   "N".
+
+       01  FILE-STATUS-WS.
+           05  STUDENT-FILE-IN-STATUS PIC X(2)    VALUE "00".
+
+       01  COUNTERS.
+           05  FILLER          PIC X(14)   VALUE "RECORDS READ  ".
+           05  RECORDS-IN-CTR  PIC 9(6)    VALUE ZERO.
+           05  FILLER          PIC X(19)   VALUE "RECORDS WRITTEN  ".
+           05  RECORDS-OUT-CTR PIC 9(6)    VALUE  ZERO.
+
+       01 OTHER-VAR.
+           05  SUB PIC 9(1)    VALUE 1.
+           05  SUB1 PIC 9(1)    VALUE 1.
+           COPY CRSTAB.
+
+           05  COURSE-HEADCOUNT    OCCURS 8 TIMES   PIC 9(4) VALUE ZERO.
+           05  COURSE-TOTAL-AVER   OCCURS 8 TIMES
+                   PIC 9(6)V99 VALUE ZERO.
+           05  CLASS-AVERAGE-WS    PIC 9(3)V99 VALUE ZERO.
+
+           05  STU-COURSE-TABLE    OCCURS 6 TIMES.
+               10  STU-COURSE-CODE-T      PIC X(7).
+               10  STU-COURSE-AVER-T      PIC 9(3)V99.
+
+       procedure division.
+
+       *>Main module for the project.
+       100-CREATE-COURSE-SUMMARY.
+           PERFORM 201-INIT-COURSE-SUMMARY.
+           PERFORM 202-ACCUM-STUDENT-CRS
+               UNTIL STU-EOF-FLAG = "Y" OR "y".
+           PERFORM 203-TERM-COURSE-SUMMARY.
+           STOP RUN.
+
+       *>Initialization:
+       *>Open files, load the course table, read the first record.
+       201-INIT-COURSE-SUMMARY.
+           PERFORM 701-OPEN-FILES.
+           PERFORM 702-LOAD-CRS-NAMES
+               VARYING SUB FROM 1 BY 1 UNTIL SUB > 8.
+           PERFORM 709-WRITE-RPT-HEADER.
+           PERFORM 703-READ-STU-RECORD.
+
+       *>Creation module:
+       *>Accumulate every course on this student's record, repeat
+       *>until finish the last record.
+       202-ACCUM-STUDENT-CRS.
+           PERFORM 706-ACCUM-STUDENT-COURSE
+               VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > 6.
+           PERFORM 703-READ-STU-RECORD.
+
+       *>Termination module:
+       *>Write the course roster report, audit trail, close files.
+       203-TERM-COURSE-SUMMARY.
+           PERFORM 705-WRITE-COURSE-ROSTER-REPORT
+               VARYING SUB FROM 1 BY 1 UNTIL SUB > 8.
+           PERFORM 707-DISPLAY-AUDIT-COUNTERS.
+           PERFORM 708-CLOSE-FILES.
+
+       *>Open the input and output files
+       701-OPEN-FILES.
+           OPEN INPUT STUDENT-FILE-IN
+                INPUT CRS-NAME-IN
+                OUTPUT CRSRPT-FILE-OUT.
+
+       *>Write the roster report's column header line
+       709-WRITE-RPT-HEADER.
+           WRITE CRSRPT-RECORD-OUT FROM RPT-HEADER.
+
+       *>Load the course-code/course-name table
+       702-LOAD-CRS-NAMES.
+           READ CRS-NAME-IN
+           AT END MOVE "Y" TO CRS-EOF-FLAG.
+           MOVE  COURSE-CODE-IN TO COURSE-CODE(SUB).
+           MOVE  COURSE-NAME-IN TO COURSE-NAME(SUB).
+
+       *>Read the next student record, add counter every time
+       703-READ-STU-RECORD.
+           READ STUDENT-FILE-IN NEXT RECORD
+           AT END MOVE "Y" TO STU-EOF-FLAG
+           NOT AT END ADD 1 TO RECORDS-IN-CTR.
+           MOVE COURSE1-CODE-IN TO STU-COURSE-CODE-T(1).
+           MOVE COURSE2-CODE-IN TO STU-COURSE-CODE-T(2).
+           MOVE COURSE3-CODE-IN TO STU-COURSE-CODE-T(3).
+           MOVE COURSE4-CODE-IN TO STU-COURSE-CODE-T(4).
+           MOVE COURSE5-CODE-IN TO STU-COURSE-CODE-T(5).
+           MOVE COURSE6-CODE-IN TO STU-COURSE-CODE-T(6).
+           MOVE COURSE1-AVERAGE-IN TO STU-COURSE-AVER-T(1).
+           MOVE COURSE2-AVERAGE-IN TO STU-COURSE-AVER-T(2).
+           MOVE COURSE3-AVERAGE-IN TO STU-COURSE-AVER-T(3).
+           MOVE COURSE4-AVERAGE-IN TO STU-COURSE-AVER-T(4).
+           MOVE COURSE5-AVERAGE-IN TO STU-COURSE-AVER-T(5).
+           MOVE COURSE6-AVERAGE-IN TO STU-COURSE-AVER-T(6).
+
+       *>Add this course's average into the matching course-table
+       *>entry's headcount and running total.
+       706-ACCUM-STUDENT-COURSE.
+           MOVE "N" TO FOUND.
+           PERFORM 801-SEARCH-COURSE-TABLE
+               VARYING SUB FROM 1 BY 1 UNTIL FOUND = "Y" OR SUB > 8.
+           IF FOUND = "Y"
+               ADD 1 TO COURSE-HEADCOUNT(SUB)
+               ADD STU-COURSE-AVER-T(SUB1) TO COURSE-TOTAL-AVER(SUB)
+           END-IF.
+
+       801-SEARCH-COURSE-TABLE.
+           IF STU-COURSE-CODE-T(SUB1) = COURSE-CODE(SUB)
+               MOVE "Y" TO FOUND
+           END-IF.
+
+       *>Write one roster line per course that had at least one
+       *>student enrolled.
+       705-WRITE-COURSE-ROSTER-REPORT.
+           IF COURSE-HEADCOUNT(SUB) > 0
+               COMPUTE CLASS-AVERAGE-WS ROUNDED =
+                   COURSE-TOTAL-AVER(SUB) / COURSE-HEADCOUNT(SUB)
+               MOVE COURSE-CODE(SUB)        TO RPT-COURSE-CODE
+               MOVE COURSE-NAME(SUB)        TO RPT-COURSE-NAME
+               MOVE COURSE-HEADCOUNT(SUB)   TO RPT-ENROLLED
+               MOVE CLASS-AVERAGE-WS        TO RPT-CLASS-AVERAGE
+               ADD 1 TO RECORDS-OUT-CTR
+               WRITE CRSRPT-RECORD-OUT FROM RPT-COURSE-RECORD
+           END-IF.
+
+      *Write audit trail to check every record processed
+       707-DISPLAY-AUDIT-COUNTERS.
+           DISPLAY COUNTERS.
+
+      *Close all the files to finish this function.
+       708-CLOSE-FILES.
+           CLOSE STUDENT-FILE-IN CRS-NAME-IN CRSRPT-FILE-OUT.
+
+       end program PROJECT5.
