@@ -0,0 +1,254 @@
+       program-id. Program1 as "PROJECT1".
+       AUTHOR. Jiazhao Zhang
+       
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STU-FILE
+               ASSIGN TO "C:\COBOL\STUDENTFILE.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STU-NUMBER-OUT
+                   FILE STATUS IS STU-FILE-STATUS.
+
+       data division.
+       FILE SECTION.
+       FD STU-FILE.
+           COPY STU1FD.
+
+       working-storage section.
+       01  STU-RECORD.
+           05  STU-NUMBER      PIC 9(9).
+           05  PROGRAM-CODE    PIC A(3).
+           05  REG-DATE        PIC 9(4).
+
+       01  FILE-STATUS-WS.
+           05  STU-FILE-STATUS PIC X(2)   VALUE "00".
+
+       01  FLAGS.
+           05  TRANS-CODE  PIC X(1)    VALUE   "A".
+           05  DATA-VALID-FLAG PIC X(1)    VALUE   "N".
+
+       01  PROMPTS.
+           05  RECORD-PROMPT   PIC X(26)
+                   VALUE   "TRANSACTION (A/C/D/X)    :".
+           05  STU-NUMBER-PROMPT   PIC X(13)
+                   VALUE   "ENTER NUMBER:".
+           05  PROGRAM-PROMPT  PIC X(14)
+                   VALUE   "ENTER PROGRAM:".
+           05  DATE-PROMPT     PIC X(11)
+                   VALUE   "ENTER DATE:".
+           05  BAD-PROGRAM-MSG PIC X(29)
+                   VALUE   "INVALID PROGRAM CODE - RETRY".
+           05  BAD-DATE-MSG    PIC X(29)
+                   VALUE   "INVALID REG DATE (MMYY/YYMM)".
+           05  NOT-FOUND-MSG   PIC X(29)
+                   VALUE   "STUDENT NUMBER NOT ON FILE   ".
+           05  DUPLICATE-MSG   PIC X(29)
+                   VALUE   "STUDENT NUMBER ALREADY EXISTS".
+           05  DELETE-FAIL-MSG PIC X(29)
+                   VALUE   "DELETE FAILED - NOT ON FILE  ".
+           05  ACK-PROMPT      PIC X(24)
+                   VALUE   "PRESS ENTER TO CONTINUE".
+
+       01  ACK-WS.
+           05  ACK-FIELD       PIC X(1).
+
+       01  VALID-PROGRAM-CODES.
+           05  FILLER          PIC X(3)    VALUE "ART".
+           05  FILLER          PIC X(3)    VALUE "BUS".
+           05  FILLER          PIC X(3)    VALUE "CSC".
+           05  FILLER          PIC X(3)    VALUE "ENG".
+           05  FILLER          PIC X(3)    VALUE "NUR".
+           05  FILLER          PIC X(3)    VALUE "SCI".
+       01  VALID-PROGRAM-TABLE REDEFINES VALID-PROGRAM-CODES.
+           05  VALID-PROGRAM-CODE OCCURS 6 TIMES PIC X(3).
+
+       01  DATE-CHECK-WS.
+           05  DC-MONTH        PIC 9(2).
+           05  DC-SUB          PIC 9(1)    VALUE 1.
+           05  DC-PROGRAM-FOUND    PIC X(1)    VALUE "N".
+
+       procedure division.
+       
+
+       *>Main module for the project.
+       100-CREATE-STU-FILE.
+           PERFORM 201-INIT-CREATE-STU-FILE.
+           PERFORM 202-CREATE-STU-REC
+               UNTIL TRANS-CODE = "X" OR "x".
+           PERFORM 203-TERM-CREATE-STU-FILE.
+           STOP RUN.
+
+       *>Initialization:
+       *>Open output file and prompt for user input.
+       201-INIT-CREATE-STU-FILE.
+               PERFORM 301-OPEN-STU-FILE.
+               PERFORM 302-PRMOPT-FOR-RECORD.
+
+       *>Creation module:
+       *>Carry out the Add, Change or Delete transaction entered by the
+       *>user, then prompt for the next one.
+       202-CREATE-STU-REC.
+           EVALUATE TRANS-CODE
+               WHEN "A"  WHEN "a"
+                   PERFORM 310-ADD-STU-REC
+               WHEN "C"  WHEN "c"
+                   PERFORM 311-CHANGE-STU-REC
+               WHEN "D"  WHEN "d"
+                   PERFORM 312-DELETE-STU-REC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           PERFORM 302-PRMOPT-FOR-RECORD.
+
+       *>Termination module:
+       *>Close output file and display a termination message
+       203-TERM-CREATE-STU-FILE.
+           PERFORM 305-CLOSE-STU-FILE.
+           PERFORM 306-DISPLAY-TERM-MSG.
+
+       *>Open the student file for input/output so existing records can
+       *>be looked up, changed or deleted; create it first if this is
+       *>the very first run and it does not exist yet.
+       301-OPEN-STU-FILE.
+           OPEN I-O STU-FILE.
+           IF STU-FILE-STATUS = "35"
+               OPEN OUTPUT STU-FILE
+               CLOSE STU-FILE
+               OPEN I-O STU-FILE
+           END-IF.
+
+       *>Prompt for the next transaction code
+       302-PRMOPT-FOR-RECORD.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY RECORD-PROMPT   COLUMN  2   LINE    12.
+           ACCEPT  TRANS-CODE  COLUMN  2   LINE    13.
+
+       *>Enter detailed information for a new student record.
+       303-ENTER-STUDENT-DATA.
+           DISPLAY " " WITH BLANK SCREEN.
+           PERFORM 313-PROMPT-FOR-KEY.
+           PERFORM 314-ENTER-PROGRAM-AND-DATE.
+
+       *>Add a brand-new student record.
+       310-ADD-STU-REC.
+           PERFORM 303-ENTER-STUDENT-DATA.
+           MOVE "N" TO DATA-VALID-FLAG.
+           PERFORM 307-VALIDATE-STUDENT-DATA
+               UNTIL DATA-VALID-FLAG = "Y".
+           PERFORM 304-WRITE-STU-REC-OUT.
+
+       *>Look up an existing student record by STU-NUMBER and rewrite
+       *>its PROGRAM-CODE/REG-DATE with newly entered values.
+       311-CHANGE-STU-REC.
+           DISPLAY " " WITH BLANK SCREEN.
+           PERFORM 313-PROMPT-FOR-KEY.
+           MOVE    STU-NUMBER  TO STU-NUMBER-OUT.
+           READ STU-FILE
+               INVALID KEY
+                   DISPLAY NOT-FOUND-MSG  COLUMN  5   LINE    9
+                   PERFORM 315-PAUSE-FOR-ACK
+               NOT INVALID KEY
+                   PERFORM 314-ENTER-PROGRAM-AND-DATE
+                   MOVE "N" TO DATA-VALID-FLAG
+                   PERFORM 307-VALIDATE-STUDENT-DATA
+                       UNTIL DATA-VALID-FLAG = "Y"
+                   MOVE STU-RECORD TO STU-RECORD-OUT
+                   REWRITE STU-RECORD-OUT
+           END-READ.
+
+       *>Look up an existing student record by STU-NUMBER and remove it.
+       312-DELETE-STU-REC.
+           DISPLAY " " WITH BLANK SCREEN.
+           PERFORM 313-PROMPT-FOR-KEY.
+           MOVE    STU-NUMBER  TO STU-NUMBER-OUT.
+           READ STU-FILE
+               INVALID KEY
+                   DISPLAY NOT-FOUND-MSG  COLUMN  5   LINE    9
+                   PERFORM 315-PAUSE-FOR-ACK
+               NOT INVALID KEY
+                   DELETE STU-FILE
+                       INVALID KEY
+                           DISPLAY DELETE-FAIL-MSG COLUMN 5 LINE 9
+                           PERFORM 315-PAUSE-FOR-ACK
+                   END-DELETE
+           END-READ.
+
+       *>Prompt for the STU-NUMBER that keys a record (used to enter a
+       *>new record and to look up one to change/delete).
+       313-PROMPT-FOR-KEY.
+           DISPLAY STU-NUMBER-PROMPT   COLUMN  5   LINE    2.
+           ACCEPT  STU-NUMBER          COLUMN  5   LINE    3.
+
+       *>Prompt for PROGRAM-CODE and REG-DATE only; used both when
+       *>adding a record and when changing one (the key is not
+       *>re-entered once a record has been read by STU-NUMBER).
+       314-ENTER-PROGRAM-AND-DATE.
+           DISPLAY PROGRAM-PROMPT      COLUMN  5   LINE    4.
+           ACCEPT  PROGRAM-CODE        COLUMN  5   LINE    5.
+           DISPLAY DATE-PROMPT         COLUMN  5   LINE    6.
+           ACCEPT  REG-DATE            COLUMN  5   LINE    7.
+
+       *>Validate PROGRAM-CODE and REG-DATE, re-prompting for just
+       *>those two fields on the same screen when either one is no
+       *>good instead of writing bad data out to the file.
+       307-VALIDATE-STUDENT-DATA.
+           MOVE "Y" TO DATA-VALID-FLAG.
+           PERFORM 308-VALIDATE-PROGRAM-CODE.
+           IF DATA-VALID-FLAG = "Y"
+               PERFORM 309-VALIDATE-REG-DATE
+           END-IF.
+           IF DATA-VALID-FLAG = "N"
+               PERFORM 314-ENTER-PROGRAM-AND-DATE
+           END-IF.
+
+       *>PROGRAM-CODE must match one of VALID-PROGRAM-CODE table entries.
+       308-VALIDATE-PROGRAM-CODE.
+           MOVE "N" TO DC-PROGRAM-FOUND.
+           PERFORM VARYING DC-SUB FROM 1 BY 1 UNTIL DC-SUB > 6
+               IF PROGRAM-CODE = VALID-PROGRAM-CODE(DC-SUB)
+                   MOVE "Y" TO DC-PROGRAM-FOUND
+               END-IF
+           END-PERFORM.
+           IF DC-PROGRAM-FOUND = "N"
+               DISPLAY BAD-PROGRAM-MSG    COLUMN  5   LINE    9
+               MOVE "N" TO DATA-VALID-FLAG
+           END-IF.
+
+       *>REG-DATE is stored YYMM - the last 2 digits must be a real
+       *>month 01 thru 12.
+       309-VALIDATE-REG-DATE.
+           MOVE REG-DATE(3:2) TO DC-MONTH.
+           IF DC-MONTH < 1 OR DC-MONTH > 12
+               DISPLAY BAD-DATE-MSG       COLUMN  5   LINE    9
+               MOVE "N" TO DATA-VALID-FLAG
+           END-IF.
+
+       *>Write a new student record to the output file.
+       304-WRITE-STU-REC-OUT.
+           MOVE    STU-RECORD  TO STU-RECORD-OUT.
+           WRITE   STU-RECORD-OUT
+               INVALID KEY
+                   DISPLAY DUPLICATE-MSG  COLUMN  5   LINE    9
+                   PERFORM 315-PAUSE-FOR-ACK
+           END-WRITE.
+
+       *>Hold an error message on screen until the operator acknowledges
+       *>it, so a failed Change/Delete/Add does not flash past unseen
+       *>when 302 clears the screen for the next transaction prompt.
+       315-PAUSE-FOR-ACK.
+           DISPLAY ACK-PROMPT COLUMN 5 LINE 10.
+           ACCEPT  ACK-FIELD  COLUMN 5 LINE 11.
+
+       *>Close the output file.
+       305-CLOSE-STU-FILE.
+           CLOSE   STU-FILE.
+
+       *>Display the termination message.
+       306-DISPLAY-TERM-MSG.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY "Processing student record finished."
+           goback.
+
+       end program Program1.
