@@ -0,0 +1,410 @@
+       program-id. PROJECT3.
+       AUTHOR. JIAZHAO ZHANG.
+      
+      * ==========================================================
+      * This program reads in a record from the STUDENT FILE£¬and load 
+      * table from CRS-NAMES file.
+      * For each record read, the program calculates the 
+      * student average, and then search the course name table to 
+      * find every course name by course code.The student record is then
+      * written to a report file.
+      * Audit counters are kept for records read and detail
+      *  records written. These are displayed at the end of the job
+      *
+      * ========================================================== 
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-IN
+               ASSIGN TO "C:\COBOL\STUFILE3.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-NUMBER-IN
+                   FILE STATUS IS STUDENT-FILE-IN-STATUS.
+           SELECT CRS-NAME-IN
+               ASSIGN TO "C:\COBOL\CRSNAMES.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STURPT-FILE-OUT
+               ASSIGN TO "C:\COBOL\STURPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CRSREJECT-FILE-OUT
+               ASSIGN TO "C:\COBOL\CRSREJECT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "C:\COBOL\STUCKPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "C:\COBOL\STUAUDIT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-TRAIL-FILE-STATUS.
+
+       data division.
+       FILE SECTION.
+      *==========================================================
+      * STUDENT-FILE-IN is the input file.
+      * The output record, STUDENT-REPORT-CARD, will be populated with
+      * the  data collected/calculated in the Working Storage record
+      * STUDENT-REPORT-WS, COLUMN-HEADER during initializatio, 
+      *  and COUNTERS during termination.                               
+      * ========================================================= 
+       FD STUDENT-FILE-IN.
+           COPY STU3FD.
+
+       FD CRS-NAME-IN.
+           COPY CRSFD.
+          
+       FD  STURPT-FILE-OUT.
+       01  STUDENT-AVER-RECORD-OUT PIC X(73).
+
+       FD  CRSREJECT-FILE-OUT.
+       01  CRS-REJECT-RECORD-OUT PIC X(28).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD-OUT PIC 9(9).
+
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-RECORD-OUT PIC X(30).
+
+       working-storage section.
+       01  FIRST-LINE-RECORD.
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  STUDENT-NUMBER    PIC 9(9).
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  STUDENT-LNAME     PIC X(20).
+           05  FILLER          PIC X(2)    VALUE   SPACES.           
+           05  STUDENT-FNAME     PIC X(20).
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  OVERALL-AVERAGE PIC ZZ9.99.
+           05  FILLER          PIC X(2)    VALUE   SPACES.  
+           05  TUITION-OWED      PIC 9(4)V99.
+       01  COURSE-HEADER.
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  FILLER          PIC X(11)   VALUE   "COURSE CODE".
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  FILLER          PIC X(11)    VALUE   "COURSE NAME".
+           05  FILLER          PIC X(4)    VALUE   SPACES.
+           05  FILLER          PIC X(7)    VALUE   "AVERAGE".
+
+           
+       01  COURSE-RECORD.
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  COURSE-CODE-OUT     PIC X(7).
+           05  FILLER          PIC X(6)    VALUE   SPACES.
+           05  COURSE-NAME-OUT     PIC X(15).                    
+           05  FILLER          PIC X(2)    VALUE   SPACES.
+           05  COURSE-AVER-OUT     PIC ZZ9.99.
+
+       01  COURSE-REJECT-RECORD.
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  REJECT-STUDENT-NUMBER  PIC 9(9).
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  REJECT-COURSE-CODE PIC X(7).
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  REJECT-COURSE-AVERAGE  PIC ZZ9.99.
+
+       01  FILE-STATUS-WS.
+           05  STUDENT-FILE-IN-STATUS  PIC X(2)    VALUE "00".
+           05  CHECKPOINT-FILE-STATUS  PIC X(2)    VALUE "00".
+           05  AUDIT-TRAIL-FILE-STATUS PIC X(2)    VALUE "00".
+
+       01  AUDIT-TRAIL-RECORD.
+           05  AUDIT-RUN-DATE          PIC 9(8).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AUDIT-RECORDS-IN        PIC 9(6).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AUDIT-RECORDS-OUT       PIC 9(6).
+
+       01  CHECKPOINT-WS.
+           05  CHECKPOINT-INTERVAL     PIC 9(3)    VALUE 25.
+           05  LAST-CHECKPOINT-KEY     PIC 9(9)    VALUE ZERO.
+           05  RESTART-ANSWER          PIC X(1)    VALUE "N".
+           05  RESTART-PROMPT          PIC X(25)
+                   VALUE "RESTART FROM CHECKPT(Y/N)".
+
+       01  FLAGS.
+           05  STU-EOF-FLAG    PIC X(1)    VALUE   "N".
+           05  CRS-EOF-FLAG    PIC X(1)    VALUE   "N".
+           05  FOUND       PIC X(1)     VALUE   "N".
+           
+       01  COUNTERS.
+           05  FILLER          PIC X(14)   VALUE "RECORDS READ  ".
+           05  RECORDS-IN-CTR  PIC 9(6)    VALUE ZERO.
+           05  FILLER          PIC X(19)   VALUE "RECORDS WRITTEN  ".
+           05  RECORDS-OUT-CTR PIC 9(6)    VALUE  ZERO.
+       
+       01 OTHER-VAR.
+           05  SUB PIC 9(1)    VALUE 1.
+           05  SUB1 PIC 9(1)    VALUE 1.
+           05  ACTIVE-COURSE-COUNT PIC 9(1)    VALUE ZERO.
+           COPY CRSTAB.
+
+           05  STU-COURSE-TABLE    OCCURS 6 TIMES.
+               10  STU-COURSE-CODE-T      PIC X(7).
+               10  STU-COURSE-AVER-T      PIC 9(3)V99.
+              
+       procedure division.
+       
+
+       *>Main module for the project.
+       100-CREATE-STUAVER-FILE.
+           PERFORM 201-INIT-CREATE-STUAVER-FILE.
+           PERFORM 202-CREATE-STUAVER-CARD
+               UNTIL STU-EOF-FLAG = "Y" OR "y".
+           PERFORM 203-TERM-CREATE-STUAVER-FILE.
+           STOP RUN.
+       
+       *>Initialization:
+       *>Open input file and read input record, write record out header
+       201-INIT-CREATE-STUAVER-FILE.
+               PERFORM 709-PROMPT-FOR-RESTART.
+               PERFORM 701-OPEN-FILES.
+               PERFORM 702-LOAD-CRS-NAMES
+               VARYING SUB FROM 1 BY 1 UNTIL SUB > 8.
+               IF RESTART-ANSWER = "Y" OR "y"
+                   PERFORM 710-RESTART-FROM-CHECKPOINT
+               END-IF.
+               IF STU-EOF-FLAG NOT = "Y"
+                   PERFORM 703-READ-STU-RECORD
+               END-IF.
+
+       *>Creation module:
+       *>Compute student average mark and write to output file, repeat
+       *>until finish the last record.
+       202-CREATE-STUAVER-CARD.
+           PERFORM 704-PROCESS-STUAVER.
+           PERFORM 705-WRITE-FIRSTLINE-OUT.
+           PERFORM 706-PROCESS-STUDENT-CRS
+           VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > 6.
+            ADD 1 TO RECORDS-OUT-CTR.
+           IF FUNCTION MOD(RECORDS-OUT-CTR, CHECKPOINT-INTERVAL) = 0
+               PERFORM 712-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 703-READ-STU-RECORD.
+           
+       *>Termination module:
+       *>Write audit trail and close inuput and output file.
+       203-TERM-CREATE-STUAVER-FILE.
+           PERFORM 707-DISPLAY-AUDIT-COUNTERS.
+           PERFORM 715-CLEAR-CHECKPOINT.
+           PERFORM 708-CLOSE-FILES.
+           
+       *>Open the input and output files. A restarted run must not
+       *>truncate the report/reject files with OPEN OUTPUT, since
+       *>710-RESTART-FROM-CHECKPOINT fast-forwards past records whose
+       *>output was already written on a prior run.
+       701-OPEN-FILES.
+           OPEN INPUT STUDENT-FILE-IN
+                INPUT CRS-NAME-IN.
+           IF RESTART-ANSWER = "Y" OR "y"
+               OPEN EXTEND STURPT-FILE-OUT
+               OPEN EXTEND CRSREJECT-FILE-OUT
+           ELSE
+               OPEN OUTPUT STURPT-FILE-OUT
+               OPEN OUTPUT CRSREJECT-FILE-OUT
+           END-IF.
+
+       *>Ask whether this run should resume from the last checkpoint
+       *>instead of starting at the first record on STUDENT-FILE-IN.
+       709-PROMPT-FOR-RESTART.
+           DISPLAY RESTART-PROMPT.
+           ACCEPT RESTART-ANSWER.
+
+       *>Read the checkpoint file (if any) and fast-forward
+       *>STUDENT-FILE-IN past every student number already written to
+       *>STURPT-FILE-OUT on a prior run.
+       710-RESTART-FROM-CHECKPOINT.
+           PERFORM 711-READ-CHECKPOINT.
+           IF LAST-CHECKPOINT-KEY > ZERO
+               MOVE LAST-CHECKPOINT-KEY TO STUDENT-NUMBER-IN
+               START STUDENT-FILE-IN KEY > STUDENT-NUMBER-IN
+                   INVALID KEY
+                       MOVE "Y" TO STU-EOF-FLAG
+               END-START
+           END-IF.
+
+       *>Load LAST-CHECKPOINT-KEY from the small restart file; stays
+       *>zero (start from the top) if no checkpoint file exists yet.
+       711-READ-CHECKPOINT.
+           MOVE ZERO TO LAST-CHECKPOINT-KEY.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD-OUT TO LAST-CHECKPOINT-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       *>Checkpoint the student number of the record just processed so
+       *>a restart does not have to reprocess it. A failed checkpoint
+       *>write is the exact "disk full" scenario req 004 exists to
+       *>survive, so it is not allowed to pass silently.
+       712-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: CHECKPOINT FILE OPEN FAILED, STATUS "
+                   CHECKPOINT-FILE-STATUS
+           ELSE
+               MOVE STUDENT-NUMBER-IN TO CHECKPOINT-RECORD-OUT
+               WRITE CHECKPOINT-RECORD-OUT
+               IF CHECKPOINT-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: CHECKPOINT WRITE FAILED, STATUS "
+                       CHECKPOINT-FILE-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       *>A run that reaches EOF on its own has nothing left to
+       *>restart from; empty the checkpoint file so a future run's
+       *>RESTART FROM CHECKPT(Y/N) prompt cannot replay a stale key
+       *>from this (now fully-processed) file against new data.
+       715-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       *>Write output file header
+       702-LOAD-CRS-NAMES.
+           READ CRS-NAME-IN
+           AT END MOVE "Y" TO CRS-EOF-FLAG.
+           MOVE  COURSE-CODE-IN TO COURSE-CODE(SUB).
+           MOVE  COURSE-NAME-IN TO COURSE-NAME(SUB).
+           
+       *>Read student record from the input file, add counter everytime
+       703-READ-STU-RECORD.
+           READ STUDENT-FILE-IN NEXT RECORD
+           AT END MOVE "Y" TO STU-EOF-FLAG
+           NOT AT END ADD 1 TO RECORDS-IN-CTR.
+           MOVE COURSE1-CODE-IN TO STU-COURSE-CODE-T(1).
+           MOVE COURSE2-CODE-IN TO STU-COURSE-CODE-T(2).
+           MOVE COURSE3-CODE-IN TO STU-COURSE-CODE-T(3).
+           MOVE COURSE4-CODE-IN TO STU-COURSE-CODE-T(4).
+           MOVE COURSE5-CODE-IN TO STU-COURSE-CODE-T(5).
+           MOVE COURSE6-CODE-IN TO STU-COURSE-CODE-T(6).
+           MOVE COURSE1-AVERAGE-IN TO STU-COURSE-AVER-T(1).
+           MOVE COURSE2-AVERAGE-IN TO STU-COURSE-AVER-T(2).
+           MOVE COURSE3-AVERAGE-IN TO STU-COURSE-AVER-T(3).
+           MOVE COURSE4-AVERAGE-IN TO STU-COURSE-AVER-T(4).
+           MOVE COURSE5-AVERAGE-IN TO STU-COURSE-AVER-T(5).
+           MOVE COURSE6-AVERAGE-IN TO STU-COURSE-AVER-T(6).
+
+       *>Compute every student's average mark, over only the course
+       *>slots this student actually has populated (req 007 allows
+       *>5 or 6 courses a semester, and req 009's bridged skeleton
+       *>records start with every slot blank).
+       704-PROCESS-STUAVER.
+           PERFORM 714-COUNT-ACTIVE-COURSES.
+           IF ACTIVE-COURSE-COUNT > ZERO
+               COMPUTE OVERALL-AVERAGE ROUNDED = (COURSE1-AVERAGE-IN +
+                   COURSE2-AVERAGE-IN + COURSE3-AVERAGE-IN +
+                   COURSE4-AVERAGE-IN + COURSE5-AVERAGE-IN +
+                   COURSE6-AVERAGE-IN) / ACTIVE-COURSE-COUNT
+           ELSE
+               MOVE ZERO TO OVERALL-AVERAGE
+           END-IF.
+           MOVE STUDENT-NUMBER-IN TO  STUDENT-NUMBER.
+           MOVE STUDENT-LNAME-IN TO  STUDENT-LNAME.
+           MOVE STUDENT-FNAME-IN TO  STUDENT-FNAME.
+           MOVE  TUITION-OWED-IN TO TUITION-OWED.
+
+       *>Count how many of this student's six course slots are
+       *>actually populated (a blank COURSE#-CODE-IN means the slot
+       *>is unused, not a zero-scoring course).
+       714-COUNT-ACTIVE-COURSES.
+           MOVE ZERO TO ACTIVE-COURSE-COUNT.
+           IF COURSE1-CODE-IN NOT = SPACES
+               ADD 1 TO ACTIVE-COURSE-COUNT
+           END-IF.
+           IF COURSE2-CODE-IN NOT = SPACES
+               ADD 1 TO ACTIVE-COURSE-COUNT
+           END-IF.
+           IF COURSE3-CODE-IN NOT = SPACES
+               ADD 1 TO ACTIVE-COURSE-COUNT
+           END-IF.
+           IF COURSE4-CODE-IN NOT = SPACES
+               ADD 1 TO ACTIVE-COURSE-COUNT
+           END-IF.
+           IF COURSE5-CODE-IN NOT = SPACES
+               ADD 1 TO ACTIVE-COURSE-COUNT
+           END-IF.
+           IF COURSE6-CODE-IN NOT = SPACES
+               ADD 1 TO ACTIVE-COURSE-COUNT
+           END-IF.
+       
+      *Write output record to output file
+       705-WRITE-FIRSTLINE-OUT.
+           WRITE STUDENT-AVER-RECORD-OUT FROM FIRST-LINE-RECORD
+           AFTER ADVANCING PAGE.
+           WRITE STUDENT-AVER-RECORD-OUT FROM COURSE-HEADER
+           AFTER 2 LINES.
+           
+       *>An unused course slot (blank code, from a student carrying
+       *>fewer than 6 courses or a req-009 bridged skeleton record)
+       *>is not a course-code exception and prints no line.
+       706-PROCESS-STUDENT-CRS.
+
+           MOVE STU-COURSE-CODE-T(SUB1) TO COURSE-CODE-OUT.
+           MOVE STU-COURSE-AVER-T(SUB1) TO COURSE-AVER-OUT.
+           IF COURSE-CODE-OUT NOT = SPACES
+               MOVE "N" TO FOUND
+               PERFORM 801-SEARCH-COURSE-TABLE
+               VARYING SUB FROM 1 BY 1 UNTIL FOUND ="Y" OR SUB > 8
+               IF FOUND = "Y"
+                   MOVE COURSE-NAME(SUB) TO COURSE-NAME-OUT
+               ELSE
+                   MOVE SPACE TO COURSE-NAME-OUT
+                   PERFORM 802-WRITE-COURSE-REJECT
+               END-IF
+               WRITE STUDENT-AVER-RECORD-OUT FROM COURSE-RECORD
+           END-IF.
+
+
+       801-SEARCH-COURSE-TABLE.
+           IF COURSE-CODE-OUT = COURSE-CODE(SUB)
+               MOVE "Y" TO FOUND
+           END-IF.
+
+      *Write a reject line for a course code that did not resolve
+      *against the COURSE-TABLE loaded from CRS-NAME-IN.
+       802-WRITE-COURSE-REJECT.
+           MOVE STUDENT-NUMBER-IN TO REJECT-STUDENT-NUMBER.
+           MOVE COURSE-CODE-OUT TO REJECT-COURSE-CODE.
+           MOVE COURSE-AVER-OUT TO REJECT-COURSE-AVERAGE.
+           WRITE CRS-REJECT-RECORD-OUT FROM COURSE-REJECT-RECORD.
+
+      *Write audit trail to check every record processed
+       707-DISPLAY-AUDIT-COUNTERS.
+            DISPLAY COUNTERS.
+            PERFORM 713-WRITE-AUDIT-TRAIL.
+
+      *Close all the files to finish this function.
+       708-CLOSE-FILES.
+           CLOSE STUDENT-FILE-IN CRS-NAME-IN STURPT-FILE-OUT
+                 CRSREJECT-FILE-OUT.
+
+       *>Append this run's date and counters to the permanent
+       *>audit-trail history file, so prior runs stay on record. A
+       *>failure to open or write it is exactly what an auditor would
+       *>need to know about, so it is not allowed to pass silently.
+       713-WRITE-AUDIT-TRAIL.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-RUN-DATE.
+           MOVE RECORDS-IN-CTR TO AUDIT-RECORDS-IN.
+           MOVE RECORDS-OUT-CTR TO AUDIT-RECORDS-OUT.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF AUDIT-TRAIL-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: AUDIT FILE OPEN FAILED, STATUS "
+                   AUDIT-TRAIL-FILE-STATUS
+           ELSE
+               WRITE AUDIT-TRAIL-RECORD-OUT FROM AUDIT-TRAIL-RECORD
+               IF AUDIT-TRAIL-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: AUDIT FILE WRITE FAILED, STATUS "
+                       AUDIT-TRAIL-FILE-STATUS
+               END-IF
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+ 
+
+       end program PROJECT3.
+
