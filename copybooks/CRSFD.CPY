@@ -0,0 +1,5 @@
+      *>Shared FD record layout for CRSNAMES.TXT. Used by every
+      *>program that loads the course-code/course-name table:
+      *>PROJECT3, PROJECT5.
+       01  COURSE-CODE-IN      PIC X(7).
+       01  COURSE-NAME-IN      PIC X(15).
