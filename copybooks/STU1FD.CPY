@@ -0,0 +1,8 @@
+      *>Shared FD record layout for STUDENTFILE.TXT (indexed, keyed on
+      *>STU-NUMBER-OUT). Written by PROJECT1's registration entry
+      *>screen; read by PROJECT9 to bridge new registrations into
+      *>STUFILE3.TXT.
+       01  STU-RECORD-OUT.
+           05  STU-NUMBER-OUT      PIC 9(9).
+           05  PROGRAM-CODE-OUT    PIC A(3).
+           05  REG-DATE-OUT        PIC 9(4).
