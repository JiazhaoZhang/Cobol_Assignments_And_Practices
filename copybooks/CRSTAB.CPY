@@ -0,0 +1,7 @@
+      *>Shared in-memory course-code/course-name table, loaded from
+      *>CRS-NAME-IN. Used by every program that needs to look up a
+      *>course name by course code: PROJECT3, PROJECT5. Sized to 8
+      *>course codes.
+           05  COURSE-TABLE    OCCURS 8 TIMES.
+               10  COURSE-CODE      PIC X(7).
+               10  COURSE-NAME      PIC X(15).
