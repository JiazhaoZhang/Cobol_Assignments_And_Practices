@@ -0,0 +1,22 @@
+      *>Shared FD record layout for STUFILE3.TXT (indexed, keyed on
+      *>STUDENT-NUMBER-IN). Used by every program that reads a
+      *>student's course averages: PROJECT3, PROJECT5, PROJECT6.
+      *>Six course slots, two decimal places on every average, to
+      *>match the precision and course load the registrar now needs.
+       01  STUDENT-RECORD-IN.
+           05  STUDENT-FNAME-IN     PIC X(20).
+           05  STUDENT-LNAME-IN     PIC X(20).
+           05  STUDENT-NUMBER-IN    PIC 9(9).
+           05  COURSE1-CODE-IN      PIC X(7).
+           05  COURSE1-AVERAGE-IN   PIC 9(3)V99.
+           05  COURSE2-CODE-IN      PIC X(7).
+           05  COURSE2-AVERAGE-IN   PIC 9(3)V99.
+           05  COURSE3-CODE-IN      PIC X(7).
+           05  COURSE3-AVERAGE-IN   PIC 9(3)V99.
+           05  COURSE4-CODE-IN      PIC X(7).
+           05  COURSE4-AVERAGE-IN   PIC 9(3)V99.
+           05  COURSE5-CODE-IN      PIC X(7).
+           05  COURSE5-AVERAGE-IN   PIC 9(3)V99.
+           05  COURSE6-CODE-IN      PIC X(7).
+           05  COURSE6-AVERAGE-IN   PIC 9(3)V99.
+           05  TUITION-OWED-IN      PIC 9(4)V99.
